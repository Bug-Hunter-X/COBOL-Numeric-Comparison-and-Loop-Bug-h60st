@@ -1,25 +1,490 @@
-01  WS-AREA-1 PIC 9(5) VALUE 0. 
-01  WS-AREA-2 PIC 9(5) VALUE 0. 
-01 WS-COUNTER PIC 9(2) VALUE 0.
-PROCEDURE DIVISION.
-
-    ADD 1 TO WS-AREA-1.
-    SUBTRACT 1 FROM WS-AREA-2.
-    IF WS-AREA-1 > 5 THEN
-        DISPLAY "WS-AREA-1 is greater than 5"
-        GO TO END-PARA.
-    END-IF
-    IF WS-AREA-2 < -5 THEN 
-        DISPLAY "WS-AREA-2 is less than -5"
-        GO TO END-PARA.
-    END-IF
-    ADD 1 TO WS-COUNTER
-    IF WS-COUNTER > 10 THEN
-        DISPLAY "Loop executed more than 10 times. Possible infinite loop detected."
-        GO TO END-PARA
-    END-IF.
-    GO TO NEXT-PARA.
-NEXT-PARA. 
-    DISPLAY WS-AREA-1 WS-AREA-2
-END-PARA. 
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLUTION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO "MASTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPT-RPT ASSIGN TO "EXCEPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHKPT-FILE ASSIGN TO "CHKPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CTL-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT SUMMARY-RPT ASSIGN TO "SUMMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-FILE ASSIGN TO "ALERTEXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VALID-RPT ASSIGN TO "VALIDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           05  MAST-ACCT-ID            PIC X(06).
+           05  MAST-AREA-1             PIC 9(05).
+           05  MAST-AREA-2             PIC S9(05).
+           05  FILLER                  PIC X(67).
+
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TRAN-ACCT-ID            PIC X(06).
+           05  TRAN-FIELD-CD           PIC X(01).
+           05  TRAN-AMOUNT             PIC S9(05).
+           05  FILLER                  PIC X(62).
+
+       FD  EXCEPT-RPT.
+       01  EXCEPT-REC.
+           05  EXCEPT-ACCT-ID          PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  EXCEPT-FIELD-NAME       PIC X(09).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  EXCEPT-VALUE            PIC -(5)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  EXCEPT-LIMIT-BROKEN     PIC X(20).
+
+       FD  CHKPT-FILE.
+       01  CHKPT-REC.
+           05  CHKPT-RUN-DATE          PIC X(08).
+           05  CHKPT-LAST-ACCT-ID      PIC X(06).
+           05  CHKPT-LAST-SEQ          PIC 9(08).
+           05  CHKPT-GRAND-AREA-1      PIC 9(07).
+           05  CHKPT-GRAND-AREA-2      PIC S9(07).
+           05  CHKPT-AREA1-BREACH-CNT  PIC 9(05).
+           05  CHKPT-AREA2-BREACH-CNT  PIC 9(05).
+           05  CHKPT-LOOPGUARD-CNT     PIC 9(05).
+           05  CHKPT-RETURN-CODE       PIC 9(02).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           05  AUDIT-TIMESTAMP         PIC X(21).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AUDIT-ACCT-ID           PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AUDIT-BEFORE-AREA-1     PIC 9(05).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AUDIT-AFTER-AREA-1      PIC 9(05).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AUDIT-BEFORE-AREA-2     PIC S9(05).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AUDIT-AFTER-AREA-2      PIC S9(05).
+
+       FD  CTL-FILE.
+       01  CTL-REC.
+           05  CTL-AREA1-LIMIT         PIC 9(05).
+           05  CTL-AREA2-LIMIT         PIC S9(05)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05  CTL-COUNTER-LIMIT       PIC 9(02).
+
+       FD  SUMMARY-RPT.
+       01  SUMMARY-LINE                PIC X(80).
+
+       FD  EXTRACT-FILE.
+       01  EXTRACT-REC.
+           05  EXTR-ACCT-ID            PIC X(06).
+           05  EXTR-FIELD-NAME         PIC X(09).
+           05  EXTR-VALUE              PIC S9(05).
+           05  EXTR-LIMIT-BROKEN       PIC X(20).
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-REC.
+           05  SUSP-RAW-RECORD         PIC X(74).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SUSP-REASON             PIC X(30).
+
+       FD  VALID-RPT.
+       01  VALID-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA-1 PIC 9(5) VALUE 0.
+       01  WS-AREA-2 PIC S9(5) VALUE 0.
+       01 WS-COUNTER PIC 9(2) VALUE 0.
+       01  WS-EOF-TRANS                PIC X(01) VALUE "N".
+       01  WS-CURRENT-ACCT-ID          PIC X(06) VALUE SPACES.
+       01  WS-CHKPT-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-EOF-CHKPT                PIC X(01) VALUE "N".
+       01  WS-TRAN-SEQ-NO              PIC 9(08) VALUE 0.
+       01  WS-RESTART-ACCT-ID          PIC X(06) VALUE SPACES.
+       01  WS-TODAY-DATE               PIC X(08) VALUE SPACES.
+       01  WS-BEFORE-AREA-1            PIC 9(05) VALUE 0.
+       01  WS-BEFORE-AREA-2            PIC S9(05) VALUE 0.
+       01  WS-CTL-STATUS                PIC X(02) VALUE SPACES.
+       01  WS-AREA1-LIMIT               PIC 9(05) VALUE 5.
+       01  WS-AREA2-LIMIT               PIC S9(05) VALUE -5.
+       01  WS-COUNTER-LIMIT             PIC 9(02) VALUE 10.
+       01  WS-AREA1-BREACH-COUNT        PIC 9(05) VALUE 0.
+       01  WS-AREA2-BREACH-COUNT        PIC 9(05) VALUE 0.
+       01  WS-LOOPGUARD-TRIP-COUNT      PIC 9(05) VALUE 0.
+       01  WS-RUN-TIMESTAMP             PIC X(21) VALUE SPACES.
+       01  WS-EOF-MASTER                PIC X(01) VALUE "N".
+       01  WS-ACCT-BREACHED             PIC X(01) VALUE "N".
+       01  WS-GRAND-AREA-1              PIC 9(07) VALUE 0.
+       01  WS-GRAND-AREA-2              PIC S9(07) VALUE 0.
+       01  WS-GRAND-AREA-2-EDIT         PIC -(7)9.
+       01  WS-TRAN-VALID                PIC X(01) VALUE "Y".
+       01  WS-SUSPENSE-REASON           PIC X(30) VALUE SPACES.
+       01  WS-SUSPENSE-COUNT            PIC 9(05) VALUE 0.
+       01  WS-MIN-TRAN-AMOUNT           PIC S9(05) VALUE -50000.
+       01  WS-MAX-TRAN-AMOUNT           PIC S9(05) VALUE 50000.
+       01  WS-RETURN-CODE               PIC 9(02) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM READ-CONTROL-PARA
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           PERFORM RESTART-PARA
+           OPEN INPUT MASTER-FILE
+           OPEN INPUT TRANS-FILE
+           OPEN OUTPUT EXCEPT-RPT
+           OPEN OUTPUT AUDIT-FILE
+           OPEN OUTPUT SUMMARY-RPT
+           OPEN OUTPUT EXTRACT-FILE
+           OPEN OUTPUT SUSPENSE-FILE
+           OPEN OUTPUT VALID-RPT
+           PERFORM WRITE-VALID-HDR-PARA
+           OPEN EXTEND CHKPT-FILE
+           IF WS-CHKPT-STATUS = "35"
+               OPEN OUTPUT CHKPT-FILE
+           END-IF
+           PERFORM READ-MASTER-PARA
+           PERFORM READ-TRANS-PARA
+           PERFORM PROCESS-ACCOUNT-PARA UNTIL WS-EOF-MASTER = "Y"
+           PERFORM DRAIN-TRAILING-TRANS-PARA UNTIL WS-EOF-TRANS = "Y"
+           CLOSE MASTER-FILE
+           CLOSE TRANS-FILE
+           CLOSE EXCEPT-RPT
+           CLOSE AUDIT-FILE
+           CLOSE EXTRACT-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE VALID-RPT
+           CLOSE CHKPT-FILE
+           OPEN OUTPUT CHKPT-FILE
+           CLOSE CHKPT-FILE
+           GO TO NEXT-PARA.
+
+       READ-MASTER-PARA.
+           READ MASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-MASTER
+           END-READ.
+
+       READ-TRANS-PARA.
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-TRANS
+           END-READ.
+
+       PROCESS-ACCOUNT-PARA.
+           MOVE MAST-ACCT-ID TO WS-CURRENT-ACCT-ID
+           PERFORM DRAIN-ORPHAN-TRANS-PARA
+               UNTIL WS-EOF-TRANS = "Y"
+                   OR TRAN-ACCT-ID NOT LESS THAN WS-CURRENT-ACCT-ID
+           IF WS-RESTART-ACCT-ID NOT = SPACES
+                   AND WS-CURRENT-ACCT-ID NOT GREATER
+                       THAN WS-RESTART-ACCT-ID
+               PERFORM SKIP-ACCOUNT-TRANS-PARA
+                   UNTIL WS-EOF-TRANS = "Y"
+                       OR TRAN-ACCT-ID NOT = WS-CURRENT-ACCT-ID
+           ELSE
+               MOVE MAST-AREA-1 TO WS-AREA-1
+               MOVE MAST-AREA-2 TO WS-AREA-2
+               MOVE 0 TO WS-COUNTER
+               MOVE "N" TO WS-ACCT-BREACHED
+               PERFORM UNTIL WS-EOF-TRANS = "Y"
+                       OR TRAN-ACCT-ID NOT = WS-CURRENT-ACCT-ID
+                   ADD 1 TO WS-TRAN-SEQ-NO
+                   PERFORM VALIDATE-TRANSACTION-PARA
+                   IF WS-TRAN-VALID = "N"
+                       PERFORM WRITE-SUSPENSE-PARA
+                   ELSE
+                       IF WS-ACCT-BREACHED = "N"
+                           PERFORM APPLY-TRANSACTION-PARA
+                       ELSE
+                           MOVE "ACCOUNT BREACHED - NOT APPLIED"
+                               TO WS-SUSPENSE-REASON
+                           PERFORM WRITE-SUSPENSE-PARA
+                       END-IF
+                   END-IF
+                   PERFORM READ-TRANS-PARA
+               END-PERFORM
+               ADD WS-AREA-1 TO WS-GRAND-AREA-1
+               ADD WS-AREA-2 TO WS-GRAND-AREA-2
+               PERFORM WRITE-CHECKPOINT-PARA
+           END-IF
+           PERFORM READ-MASTER-PARA.
+
+       DRAIN-ORPHAN-TRANS-PARA.
+           IF WS-RESTART-ACCT-ID NOT = SPACES
+                   AND TRAN-ACCT-ID NOT GREATER THAN WS-RESTART-ACCT-ID
+               CONTINUE
+           ELSE
+               MOVE "ACCOUNT NOT ON MASTER" TO WS-SUSPENSE-REASON
+               PERFORM WRITE-SUSPENSE-PARA
+           END-IF
+           PERFORM READ-TRANS-PARA.
+
+       DRAIN-TRAILING-TRANS-PARA.
+           IF WS-RESTART-ACCT-ID NOT = SPACES
+                   AND TRAN-ACCT-ID NOT GREATER THAN WS-RESTART-ACCT-ID
+               CONTINUE
+           ELSE
+               MOVE "ACCOUNT NOT ON MASTER" TO WS-SUSPENSE-REASON
+               PERFORM WRITE-SUSPENSE-PARA
+           END-IF
+           PERFORM READ-TRANS-PARA.
+
+       SKIP-ACCOUNT-TRANS-PARA.
+           PERFORM READ-TRANS-PARA.
+
+       READ-CONTROL-PARA.
+           OPEN INPUT CTL-FILE
+           IF WS-CTL-STATUS = "00"
+               READ CTL-FILE
+                   NOT AT END
+                       MOVE CTL-AREA1-LIMIT TO WS-AREA1-LIMIT
+                       MOVE CTL-AREA2-LIMIT TO WS-AREA2-LIMIT
+                       MOVE CTL-COUNTER-LIMIT TO WS-COUNTER-LIMIT
+               END-READ
+               CLOSE CTL-FILE
+           END-IF.
+
+       RESTART-PARA.
+           OPEN INPUT CHKPT-FILE
+           IF WS-CHKPT-STATUS = "00"
+               PERFORM UNTIL WS-EOF-CHKPT = "Y"
+                   READ CHKPT-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-CHKPT
+                       NOT AT END
+                           IF CHKPT-RUN-DATE = WS-TODAY-DATE
+                               MOVE CHKPT-LAST-ACCT-ID
+                                   TO WS-RESTART-ACCT-ID
+                               MOVE CHKPT-LAST-SEQ TO WS-TRAN-SEQ-NO
+                               MOVE CHKPT-GRAND-AREA-1
+                                   TO WS-GRAND-AREA-1
+                               MOVE CHKPT-GRAND-AREA-2
+                                   TO WS-GRAND-AREA-2
+                               MOVE CHKPT-AREA1-BREACH-CNT
+                                   TO WS-AREA1-BREACH-COUNT
+                               MOVE CHKPT-AREA2-BREACH-CNT
+                                   TO WS-AREA2-BREACH-COUNT
+                               MOVE CHKPT-LOOPGUARD-CNT
+                                   TO WS-LOOPGUARD-TRIP-COUNT
+                               MOVE CHKPT-RETURN-CODE
+                                   TO WS-RETURN-CODE
+                           ELSE
+                               MOVE SPACES TO WS-RESTART-ACCT-ID
+                               MOVE 0 TO WS-TRAN-SEQ-NO
+                               MOVE 0 TO WS-GRAND-AREA-1
+                               MOVE 0 TO WS-GRAND-AREA-2
+                               MOVE 0 TO WS-AREA1-BREACH-COUNT
+                               MOVE 0 TO WS-AREA2-BREACH-COUNT
+                               MOVE 0 TO WS-LOOPGUARD-TRIP-COUNT
+                               MOVE 0 TO WS-RETURN-CODE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHKPT-FILE
+           END-IF.
+
+       APPLY-TRANSACTION-PARA.
+           MOVE WS-AREA-1 TO WS-BEFORE-AREA-1
+           MOVE WS-AREA-2 TO WS-BEFORE-AREA-2
+           EVALUATE TRAN-FIELD-CD
+               WHEN "1"
+                   ADD TRAN-AMOUNT TO WS-AREA-1
+               WHEN "2"
+                   SUBTRACT TRAN-AMOUNT FROM WS-AREA-2
+           END-EVALUATE
+           PERFORM WRITE-AUDIT-PARA
+           IF WS-AREA-1 > WS-AREA1-LIMIT THEN
+               DISPLAY "WS-AREA-1 exceeded upper limit of "
+                   WS-AREA1-LIMIT
+               ADD 1 TO WS-AREA1-BREACH-COUNT
+               MOVE SPACES TO EXCEPT-REC
+               MOVE WS-CURRENT-ACCT-ID TO EXCEPT-ACCT-ID
+               MOVE "WS-AREA-1" TO EXCEPT-FIELD-NAME
+               MOVE WS-AREA-1 TO EXCEPT-VALUE
+               MOVE "EXCEEDED UPPER LIMIT" TO EXCEPT-LIMIT-BROKEN
+               WRITE EXCEPT-REC
+               MOVE WS-CURRENT-ACCT-ID TO EXTR-ACCT-ID
+               MOVE "WS-AREA-1" TO EXTR-FIELD-NAME
+               MOVE WS-AREA-1 TO EXTR-VALUE
+               MOVE "EXCEEDED UPPER LIMIT" TO EXTR-LIMIT-BROKEN
+               WRITE EXTRACT-REC
+               MOVE "Y" TO WS-ACCT-BREACHED
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               IF WS-AREA-2 < WS-AREA2-LIMIT THEN
+                   DISPLAY "WS-AREA-2 exceeded lower limit of "
+                       WS-AREA2-LIMIT
+                   ADD 1 TO WS-AREA2-BREACH-COUNT
+                   MOVE SPACES TO EXCEPT-REC
+                   MOVE WS-CURRENT-ACCT-ID TO EXCEPT-ACCT-ID
+                   MOVE "WS-AREA-2" TO EXCEPT-FIELD-NAME
+                   MOVE WS-AREA-2 TO EXCEPT-VALUE
+                   MOVE "EXCEEDED LOWER LIMIT" TO EXCEPT-LIMIT-BROKEN
+                   WRITE EXCEPT-REC
+                   MOVE WS-CURRENT-ACCT-ID TO EXTR-ACCT-ID
+                   MOVE "WS-AREA-2" TO EXTR-FIELD-NAME
+                   MOVE WS-AREA-2 TO EXTR-VALUE
+                   MOVE "EXCEEDED LOWER LIMIT" TO EXTR-LIMIT-BROKEN
+                   WRITE EXTRACT-REC
+                   MOVE "Y" TO WS-ACCT-BREACHED
+                   IF WS-RETURN-CODE < 8
+                       MOVE 8 TO WS-RETURN-CODE
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-COUNTER
+                   IF WS-COUNTER > WS-COUNTER-LIMIT THEN
+                       DISPLAY "WS-COUNTER exceeded limit of "
+                           WS-COUNTER-LIMIT " for account "
+                           WS-CURRENT-ACCT-ID
+                       ADD 1 TO WS-LOOPGUARD-TRIP-COUNT
+                       MOVE SPACES TO EXCEPT-REC
+                       MOVE WS-CURRENT-ACCT-ID TO EXCEPT-ACCT-ID
+                       MOVE "WS-COUNTER" TO EXCEPT-FIELD-NAME
+                       MOVE WS-COUNTER TO EXCEPT-VALUE
+                       MOVE "EXCEEDED TRAN COUNT" TO EXCEPT-LIMIT-BROKEN
+                       WRITE EXCEPT-REC
+                       MOVE WS-CURRENT-ACCT-ID TO EXTR-ACCT-ID
+                       MOVE "WS-COUNTER" TO EXTR-FIELD-NAME
+                       MOVE WS-COUNTER TO EXTR-VALUE
+                       MOVE "EXCEEDED TRAN COUNT" TO EXTR-LIMIT-BROKEN
+                       WRITE EXTRACT-REC
+                       MOVE "Y" TO WS-ACCT-BREACHED
+                       IF WS-RETURN-CODE < 16
+                           MOVE 16 TO WS-RETURN-CODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-TRANSACTION-PARA.
+           MOVE "Y" TO WS-TRAN-VALID
+           MOVE SPACES TO WS-SUSPENSE-REASON
+           IF TRAN-FIELD-CD NOT = "1" AND TRAN-FIELD-CD NOT = "2"
+               MOVE "N" TO WS-TRAN-VALID
+               MOVE "INVALID FIELD CODE" TO WS-SUSPENSE-REASON
+           ELSE
+               IF TRAN-AMOUNT NOT NUMERIC
+                   MOVE "N" TO WS-TRAN-VALID
+                   MOVE "NON-NUMERIC AMOUNT" TO WS-SUSPENSE-REASON
+               ELSE
+                   IF TRAN-AMOUNT > WS-MAX-TRAN-AMOUNT
+                           OR TRAN-AMOUNT < WS-MIN-TRAN-AMOUNT
+                       MOVE "N" TO WS-TRAN-VALID
+                       MOVE "AMOUNT OUT OF RANGE" TO WS-SUSPENSE-REASON
+                   ELSE
+                       IF TRAN-FIELD-CD = "1" AND TRAN-AMOUNT < 0
+                           MOVE "N" TO WS-TRAN-VALID
+                           MOVE "NEGATIVE AMOUNT FOR FIELD 1"
+                               TO WS-SUSPENSE-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-SUSPENSE-PARA.
+           MOVE SPACES TO SUSPENSE-REC
+           MOVE TRANS-RECORD TO SUSP-RAW-RECORD
+           MOVE WS-SUSPENSE-REASON TO SUSP-REASON
+           WRITE SUSPENSE-REC
+           ADD 1 TO WS-SUSPENSE-COUNT
+           MOVE SPACES TO VALID-LINE
+           STRING TRAN-ACCT-ID DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-SUSPENSE-REASON DELIMITED BY SIZE
+               INTO VALID-LINE
+           WRITE VALID-LINE.
+
+       WRITE-VALID-HDR-PARA.
+           MOVE SPACES TO VALID-LINE
+           STRING "TRANSACTION VALIDATION REPORT" DELIMITED BY SIZE
+               INTO VALID-LINE
+           WRITE VALID-LINE.
+
+       WRITE-CHECKPOINT-PARA.
+           MOVE WS-TODAY-DATE TO CHKPT-RUN-DATE
+           MOVE WS-CURRENT-ACCT-ID TO CHKPT-LAST-ACCT-ID
+           MOVE WS-TRAN-SEQ-NO TO CHKPT-LAST-SEQ
+           MOVE WS-GRAND-AREA-1 TO CHKPT-GRAND-AREA-1
+           MOVE WS-GRAND-AREA-2 TO CHKPT-GRAND-AREA-2
+           MOVE WS-AREA1-BREACH-COUNT TO CHKPT-AREA1-BREACH-CNT
+           MOVE WS-AREA2-BREACH-COUNT TO CHKPT-AREA2-BREACH-CNT
+           MOVE WS-LOOPGUARD-TRIP-COUNT TO CHKPT-LOOPGUARD-CNT
+           MOVE WS-RETURN-CODE TO CHKPT-RETURN-CODE
+           WRITE CHKPT-REC.
+
+       WRITE-AUDIT-PARA.
+           MOVE SPACES TO AUDIT-REC
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-CURRENT-ACCT-ID TO AUDIT-ACCT-ID
+           MOVE WS-BEFORE-AREA-1 TO AUDIT-BEFORE-AREA-1
+           MOVE WS-AREA-1 TO AUDIT-AFTER-AREA-1
+           MOVE WS-BEFORE-AREA-2 TO AUDIT-BEFORE-AREA-2
+           MOVE WS-AREA-2 TO AUDIT-AFTER-AREA-2
+           WRITE AUDIT-REC.
+
+       NEXT-PARA.
+           PERFORM WRITE-SUMMARY-PARA.
+       END-PARA.
+           CLOSE SUMMARY-RPT
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       WRITE-SUMMARY-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "DAILY THRESHOLD BATCH SUMMARY REPORT"
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "RUN DATE/TIME: " DELIMITED BY SIZE
+               WS-RUN-TIMESTAMP DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "GRAND TOTAL WS-AREA-1: " DELIMITED BY SIZE
+               WS-GRAND-AREA-1 DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE WS-GRAND-AREA-2 TO WS-GRAND-AREA-2-EDIT
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "GRAND TOTAL WS-AREA-2: " DELIMITED BY SIZE
+               WS-GRAND-AREA-2-EDIT DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "WS-AREA-1 BREACH COUNT: " DELIMITED BY SIZE
+               WS-AREA1-BREACH-COUNT DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "WS-AREA-2 BREACH COUNT: " DELIMITED BY SIZE
+               WS-AREA2-BREACH-COUNT DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "LOOP-GUARD TRIP COUNT: " DELIMITED BY SIZE
+               WS-LOOPGUARD-TRIP-COUNT DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "SUSPENSE RECORD COUNT: " DELIMITED BY SIZE
+               WS-SUSPENSE-COUNT DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE.
